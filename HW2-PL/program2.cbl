@@ -1,122 +1,1074 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. StudentPaymentProgram.
+AUTHOR. BURSAR-SYSTEMS-GROUP.
+INSTALLATION. STUDENT-ACCOUNTS-DATA-CENTER.
+DATE-WRITTEN. 03/10/2019.
+DATE-COMPILED.
+*>----------------------------------------------------------------*>
+*> MODIFICATION HISTORY
+*>----------------------------------------------------------------*>
+*> 2019-03-10  PLC  Original version - flat fee lookup against
+*>                  HW2-Fees.csv and single-installment payment
+*>                  match against HW2-Student-Payment.csv.
+*> 2026-07-20  RLT  Added DeptCode to StudentMainRecord and a
+*>                  department roll-up table so TotalReceived and
+*>                  the shortfall total can be reported by
+*>                  department, not just as one grand total.
+*> 2026-07-22  RLT  FeesRecord now carries an effective-date range
+*>                  and an optional late-fee surcharge past a due
+*>                  date, so the same PaymentType can carry more
+*>                  than one required Amount over the term.
+*> 2026-07-24  RLT  CR-PaymentAmount-Output now sums every
+*>                  StudentPaymentFile installment on file for the
+*>                  student instead of stopping at the first match.
+*> 2026-07-27  RLT  Added StudentShortfallFile output in place of
+*>                  the console DISPLAY of short-paying students.
+*> 2026-07-29  RLT  Added CreditBalanceFile output for students who
+*>                  overpaid, so credit balances no longer vanish
+*>                  into TotalReceived untracked.
+*> 2026-08-01  RLT  Converted FeesFile and StudentPaymentFile to
+*>                  indexed organization; replaced the per-student
+*>                  open/rescan/close of both files with keyed
+*>                  START and READ logic.
+*> 2026-08-03  RLT  Added ExceptionReportFile for unmatched
+*>                  PaymentType codes and students with no payment
+*>                  record on file.
+*> 2026-08-05  RLT  Added AuditTrailFile with one record per
+*>                  student processed, tagged with the run ID.
+*> 2026-08-07  RLT  Added bank deposit control total reconciliation
+*>                  and the out-of-balance reconciliation report.
+*> 2026-08-09  RLT  Added restart control input and periodic
+*>                  checkpoint records to the main processing loop.
+*>----------------------------------------------------------------*>
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+
+*>  StudentMainFile must be in ascending StudentID order - the
+*>  restart skip-ahead logic in 2200-APPLY-RESTART-SKIP depends on
+*>  this ordering to know it has passed the last checkpointed
+*>  student; 2100-READ-STUDENT-MAIN checks the sequence and warns
+*>  if it is violated.
     SELECT StudentMainFile ASSIGN TO 'HW2-Student-Main.csv'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT FeesFile ASSIGN TO 'HW2-Fees.csv'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT StudentPaymentFile ASSIGN TO 'HW2-Student-Payment.csv'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS StudentMainFileStatus.
+
+    SELECT FeesFile ASSIGN TO 'HW2-Fees.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FeesKey
+        FILE STATUS IS FeesFileStatus.
+
+    SELECT StudentPaymentFile ASSIGN TO 'HW2-Student-Payment.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS StudentPaymentKey
+        ALTERNATE RECORD KEY IS StudentID-Payment WITH DUPLICATES
+        FILE STATUS IS PaymentFileStatus.
+
+    SELECT StudentShortfallFile ASSIGN TO 'HW2-Student-Shortfall.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ShortfallFileStatus.
+
+    SELECT CreditBalanceFile ASSIGN TO 'HW2-Credit-Balance.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CreditFileStatus.
+
+    SELECT ExceptionReportFile ASSIGN TO 'HW2-Exception-Report.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ExceptionFileStatus.
+
+    SELECT AuditTrailFile ASSIGN TO 'HW2-Audit-Trail.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AuditFileStatus.
+
+    SELECT DepartmentSummaryFile ASSIGN TO 'HW2-Department-Summary.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SummaryFileStatus.
+
+    SELECT OPTIONAL BankDepositControlFile
+        ASSIGN TO 'HW2-Bank-Deposit-Control.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BankFileStatus.
+
+    SELECT ReconciliationReportFile
+        ASSIGN TO 'HW2-Reconciliation-Report.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReconFileStatus.
+
+    SELECT OPTIONAL RestartControlFile
+        ASSIGN TO 'HW2-Restart-Control.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RestartFileStatus.
+
+    SELECT OPTIONAL CheckpointFile ASSIGN TO 'HW2-Checkpoint.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
+
+*>----------------------------------------------------------------*>
+*> STUDENT MASTER - ONE RECORD PER ENROLLED STUDENT
+*>----------------------------------------------------------------*>
 FD  StudentMainFile.
 01  StudentMainRecord.
     05 StudentID PIC X(9).
     05 FILLER PIC X.
-     05 PaymentType PIC X(1).
+    05 PaymentType PIC X(1).
     05 FILLER PIC X.
     05 Studentname PIC X(10).
+    05 FILLER PIC X.
+    05 DeptCode PIC X(4).
+
+*>----------------------------------------------------------------*>
+*> FEES MASTER - ONE RECORD PER PAYMENTTYPE/EFFECTIVE-DATE TIER,
+*> KEYED FOR DIRECT LOOKUP INSTEAD OF A LINEAR RESCAN.
+*>----------------------------------------------------------------*>
 FD  FeesFile.
 01  FeesRecord.
-    05 PaymentType PIC X(1).
-    05 FILLER PIC X.
-    05 FILLER PIC X.
+    05 FeesKey.
+        10 PaymentType PIC X(1).
+        10 EffectiveDateStart PIC 9(8).
+    05 EffectiveDateEnd PIC 9(8).
     05 Amount PIC 9(5).
-    05 FILLER PIC X.
+    05 DueDate PIC 9(8).
+    05 LateFeeSurcharge PIC 9(5).
 
+*>----------------------------------------------------------------*>
+*> STUDENT PAYMENTS - ONE RECORD PER INSTALLMENT, KEYED BY
+*> STUDENT ID PLUS INSTALLMENT NUMBER SO A STUDENT CAN HAVE MORE
+*> THAN ONE RECORD ON FILE.
+*>----------------------------------------------------------------*>
 FD  StudentPaymentFile.
 01  StudentPaymentRecord.
-    05 StudentID-Payment PIC X(9).
-       05 FILLER PIC X.
-       05 FILLER PIC X.
+    05 StudentPaymentKey.
+        10 StudentID-Payment PIC X(9).
+        10 InstallmentNumber PIC 9(2).
+    05 PaymentDate PIC 9(8).
     05 Amount-Payment PIC 9(5).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - STUDENTS WHO SHORT-PAID THE REQUIRED FEES
+*>----------------------------------------------------------------*>
+FD  StudentShortfallFile.
+01  ShortfallRecord.
+    05 SF-RunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 SF-StudentID PIC X(9).
+    05 FILLER PIC X VALUE ','.
+    05 SF-StudentName PIC X(10).
+    05 FILLER PIC X VALUE ','.
+    05 SF-DeptCode PIC X(4).
+    05 FILLER PIC X VALUE ','.
+    05 SF-PaymentType PIC X(1).
+    05 FILLER PIC X VALUE ','.
+    05 SF-FeesAmount PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 SF-PaymentAmount PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 SF-ShortfallAmount PIC 9(9).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - STUDENTS WHO OVERPAID AND HAVE A CREDIT BALANCE
+*>----------------------------------------------------------------*>
+FD  CreditBalanceFile.
+01  CreditRecord.
+    05 CB-RunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 CB-StudentID PIC X(9).
+    05 FILLER PIC X VALUE ','.
+    05 CB-StudentName PIC X(10).
+    05 FILLER PIC X VALUE ','.
+    05 CB-DeptCode PIC X(4).
+    05 FILLER PIC X VALUE ','.
+    05 CB-PaymentType PIC X(1).
+    05 FILLER PIC X VALUE ','.
+    05 CB-FeesAmount PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 CB-PaymentAmount PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 CB-CreditAmount PIC 9(9).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - UNMATCHED PAYMENTTYPE CODES AND MISSING PAYMENTS
+*>----------------------------------------------------------------*>
+FD  ExceptionReportFile.
+01  ExceptionRecord.
+    05 EX-RunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 EX-StudentID PIC X(9).
+    05 FILLER PIC X VALUE ','.
+    05 EX-StudentName PIC X(10).
+    05 FILLER PIC X VALUE ','.
+    05 EX-ExceptionType PIC X(24).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - ONE RECORD PER STUDENT PROCESSED THIS RUN
+*>----------------------------------------------------------------*>
+FD  AuditTrailFile.
+01  AuditRecord.
+    05 AU-RunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 AU-RunDate PIC 9(8).
+    05 FILLER PIC X VALUE ','.
+    05 AU-RunTime PIC 9(8).
+    05 FILLER PIC X VALUE ','.
+    05 AU-StudentID PIC X(9).
+    05 FILLER PIC X VALUE ','.
+    05 AU-DeptCode PIC X(4).
+    05 FILLER PIC X VALUE ','.
+    05 AU-FeesAmount PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 AU-PaymentAmount PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 AU-StatusFlag PIC X(1).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - FEES RECEIVED AND SHORTFALLS TOTALED BY DEPARTMENT
+*>----------------------------------------------------------------*>
+FD  DepartmentSummaryFile.
+01  DeptSummaryRecord.
+    05 DS-RunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 DS-DeptCode PIC X(4).
+    05 FILLER PIC X VALUE ','.
+    05 DS-StudentCount PIC 9(5).
+    05 FILLER PIC X VALUE ','.
+    05 DS-TotalReceived PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 DS-TotalShort PIC 9(9).
+
+*>----------------------------------------------------------------*>
+*> INPUT - BANK'S DAILY DEPOSIT CONTROL TOTAL(S)
+*>----------------------------------------------------------------*>
+FD  BankDepositControlFile.
+01  BankDepositRecord.
+    05 DepositDate PIC 9(8).
     05 FILLER PIC X.
+    05 DepositAmount PIC 9(9).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - RECONCILIATION OF TotalReceived AGAINST THE BANK
+*>----------------------------------------------------------------*>
+FD  ReconciliationReportFile.
+01  ReconRecord.
+    05 RC-RunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 RC-TotalReceived PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 RC-ControlTotal PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 RC-DifferenceSign PIC X(1).
+    05 RC-Difference PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 RC-BalanceFlag PIC X(1).
+
+*>----------------------------------------------------------------*>
+*> INPUT - OPTIONAL RESTART CONTROL, SUPPLIED BY THE OPERATOR OR
+*> THE JOB SCHEDULER WHEN RESUBMITTING AFTER AN ABEND.
+*>----------------------------------------------------------------*>
+FD  RestartControlFile.
+01  RestartControlRecord.
+    05 RestartFlag PIC X(1).
+    05 FILLER PIC X.
+    05 LastStudentIDProcessed PIC X(9).
+
+*>----------------------------------------------------------------*>
+*> OUTPUT - PERIODIC CHECKPOINT RECORDS FOR RESTART. EACH RECORD
+*> CARRIES THE CUMULATIVE TotalReceived AND DEPARTMENT ROLL-UP
+*> TOTALS AS OF THAT CHECKPOINT, NOT JUST THE LAST STUDENTID, SO A
+*> RESTART CAN RELOAD THEM INSTEAD OF RESUMING WITH THOSE TOTALS
+*> ZEROED OUT. ON RESTART, 1350-RELOAD-CHECKPOINT-TOTALS READS
+*> FORWARD TO THE LAST RECORD IN THIS FILE AND RELOADS FROM IT.
+*>----------------------------------------------------------------*>
+FD  CheckpointFile.
+01  CheckpointRecord.
+    05 CkRunID PIC X(8).
+    05 FILLER PIC X VALUE ','.
+    05 CkRunDate PIC 9(8).
+    05 FILLER PIC X VALUE ','.
+    05 CkRunTime PIC 9(8).
+    05 FILLER PIC X VALUE ','.
+    05 CkLastStudentID PIC X(9).
+    05 FILLER PIC X VALUE ','.
+    05 CkRecordCount PIC 9(7).
+    05 FILLER PIC X VALUE ','.
+    05 CkTotalReceived PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 CkOverflowStudentCount PIC 9(5).
+    05 FILLER PIC X VALUE ','.
+    05 CkOverflowTotalReceived PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 CkOverflowTotalShort PIC 9(9).
+    05 FILLER PIC X VALUE ','.
+    05 CkDeptTableCount PIC 9(3).
+    05 CkDeptEntry OCCURS 50 TIMES.
+        10 FILLER PIC X VALUE ','.
+        10 CkDeptCode PIC X(4).
+        10 FILLER PIC X VALUE ','.
+        10 CkDeptStudentCount PIC 9(5).
+        10 FILLER PIC X VALUE ','.
+        10 CkDeptTotalReceived PIC 9(9).
+        10 FILLER PIC X VALUE ','.
+        10 CkDeptTotalShort PIC 9(9).
+
 WORKING-STORAGE SECTION.
-01  CombinedDataRecord.
-    05 CR-StudentID-Output PIC X(10).
-    05 CR-StudentName-Output PIC X(7).
+
+*>----------------------------------------------------------------*>
+*> RUN IDENTIFICATION
+*>----------------------------------------------------------------*>
+77 RunDate PIC 9(8) VALUE ZERO.
+77 RunTime PIC 9(8) VALUE ZERO.
+77 RunID PIC X(8) VALUE SPACES.
+
+*>----------------------------------------------------------------*>
+*> COMBINED WORKING RECORD FOR THE STUDENT CURRENTLY IN PROCESS
+*>----------------------------------------------------------------*>
+01 CombinedDataRecord.
+    05 CR-StudentID-Output PIC X(9).
+    05 CR-StudentName-Output PIC X(10).
     05 CR-PaymentType-Output PIC X(1).
-    05 CR-FeesAmount-Output PIC 9(5).
-    05 CR-PaymentAmount-Output PIC 9(5).
-    05 CR-Short PIC 9(5).
-01 TotalReceived PIC 9(7) VALUE ZERO.
-01 EOF1 PIC X(1) VALUE 'N'.
-01 EOF2 PIC X(1) VALUE 'N'.
-01 EOF3 PIC X(1) VALUE 'N'.
-01 EOF4 PIC X(1) VALUE 'N'.
-01 flag PIC X(1) VALUE 'N'.
+    05 CR-DeptCode-Output PIC X(4).
+    05 CR-PaymentDate-Output PIC 9(8).
+    05 CR-FeesAmount-Output PIC 9(9).
+    05 CR-PaymentAmount-Output PIC 9(9).
+    05 CR-Short PIC 9(9).
+    05 CR-Credit PIC 9(9).
+    05 CR-StatusFlag-Output PIC X(1).
+
+*>----------------------------------------------------------------*>
+*> RUNNING TOTALS AND COUNTERS
+*>----------------------------------------------------------------*>
+77 TotalReceived PIC 9(9) COMP VALUE ZERO.
+77 StudentsProcessedCount PIC 9(7) COMP VALUE ZERO.
+77 ControlTotalAccum PIC 9(9) COMP VALUE ZERO.
+77 ReconDifferenceRaw PIC S9(9) COMP VALUE ZERO.
+77 CheckpointInterval PIC 9(5) COMP VALUE 50.
+77 DivideQuotient PIC 9(7) COMP VALUE ZERO.
+77 DivideRemainder PIC 9(7) COMP VALUE ZERO.
+
+*>----------------------------------------------------------------*>
+*> RESTART / CHECKPOINT CONTROL
+*>----------------------------------------------------------------*>
+77 ResumeAfterID PIC X(9) VALUE SPACES.
+77 SKIP-THIS-RECORD-SW PIC X(1) VALUE 'N'.
+    88 SKIP-THIS-RECORD VALUE 'Y'.
+
+*>----------------------------------------------------------------*>
+*> END-OF-FILE AND LOOKUP SWITCHES
+*>----------------------------------------------------------------*>
+77 EOF1 PIC X(1) VALUE 'N'.
+    88 END-OF-STUDENT-MAIN VALUE 'Y'.
+77 SCAN-FEES-DONE-SW PIC X(1) VALUE 'N'.
+    88 SCAN-FEES-DONE VALUE 'Y'.
+77 FEES-FOUND-SW PIC X(1) VALUE 'N'.
+    88 FEES-FOUND VALUE 'Y'.
+77 MORE-INSTALLMENTS-SW PIC X(1) VALUE 'N'.
+    88 NO-MORE-INSTALLMENTS VALUE 'Y'.
+77 PAYMENT-FOUND-SW PIC X(1) VALUE 'N'.
+    88 PAYMENT-FOUND VALUE 'Y'.
+77 RESTART-ACTIVE-SW PIC X(1) VALUE 'N'.
+    88 RESTART-ACTIVE VALUE 'Y'.
+77 RESTART-SKIP-SW PIC X(1) VALUE 'N'.
+    88 STILL-SKIPPING VALUE 'Y'.
+77 BANK-EOF-SW PIC X(1) VALUE 'N'.
+    88 END-OF-BANK-CONTROL VALUE 'Y'.
+77 CHECKPOINT-EOF-SW PIC X(1) VALUE 'N'.
+    88 END-OF-CHECKPOINT-FILE VALUE 'Y'.
+77 CHECKPOINT-FOUND-SW PIC X(1) VALUE 'N'.
+    88 CHECKPOINT-FOUND VALUE 'Y'.
+77 DEPT-OVERFLOW-SW PIC X(1) VALUE 'N'.
+    88 DEPT-TABLE-OVERFLOW VALUE 'Y'.
+
+*>----------------------------------------------------------------*>
+*> FILE STATUS CODES
+*>----------------------------------------------------------------*>
+77 FeesFileStatus PIC X(2).
+77 PaymentFileStatus PIC X(2).
+77 StudentMainFileStatus PIC X(2).
+77 RestartFileStatus PIC X(2).
+77 BankFileStatus PIC X(2).
+77 CheckpointFileStatus PIC X(2).
+77 ShortfallFileStatus PIC X(2).
+77 CreditFileStatus PIC X(2).
+77 ExceptionFileStatus PIC X(2).
+77 AuditFileStatus PIC X(2).
+77 SummaryFileStatus PIC X(2).
+77 ReconFileStatus PIC X(2).
+
+*>----------------------------------------------------------------*>
+*> DEPARTMENT ROLL-UP TABLE. DeptEntry IS BOUNDED AT 50 DISTINCT
+*> DEPARTMENT CODES; ANY DEPARTMENT BEYOND THAT IS ROUTED TO THE
+*> OverflowDept... COUNTERS BELOW INSTEAD OF INDEXING PAST THE
+*> TABLE, AND REPORTED AS ONE "OTHR" LINE ON DepartmentSummaryFile.
+*> OCCURS ... DEPENDING ON DeptTableCount KEEPS SEARCH AND ANY OTHER
+*> TABLE SCAN CONFINED TO THE POPULATED SLOTS 1 THRU DeptTableCount -
+*> AN UNPOPULATED SLOT HAS NO VALUE CLAUSE AND SO CANNOT BE TRUSTED
+*> TO FAIL A DT-DeptCode COMPARISON (e.g. AGAINST A BLANK DeptCode
+*> ON A StudentMainFile RECORD THAT PREDATES THAT FIELD).
+*>----------------------------------------------------------------*>
+77 DeptTableCount PIC 9(3) COMP VALUE ZERO.
+01 DeptTable.
+    05 DeptEntry OCCURS 1 TO 50 TIMES DEPENDING ON DeptTableCount
+            INDEXED BY DeptIdx.
+        10 DT-DeptCode PIC X(4).
+        10 DT-StudentCount PIC 9(5) COMP.
+        10 DT-TotalReceived PIC 9(9) COMP.
+        10 DT-TotalShort PIC 9(9) COMP.
+77 MaxDeptEntries PIC 9(3) COMP VALUE 50.
+77 OverflowDeptCode PIC X(4) VALUE 'OTHR'.
+77 OverflowDeptStudentCount PIC 9(5) COMP VALUE ZERO.
+77 OverflowDeptTotalReceived PIC 9(9) COMP VALUE ZERO.
+77 OverflowDeptTotalShort PIC 9(9) COMP VALUE ZERO.
+
+*>----------------------------------------------------------------*>
+*> STUDENTID SEQUENCE CHECK FOR StudentMainFile
+*>----------------------------------------------------------------*>
+77 PriorStudentID PIC X(9) VALUE LOW-VALUES.
+
 PROCEDURE DIVISION.
+
+*>----------------------------------------------------------------*>
+*> 0000 - MAINLINE
+*>----------------------------------------------------------------*>
+0000-MAIN-LINE.
+    PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+    PERFORM 2000-PROCESS-ONE-STUDENT THRU 2000-EXIT
+        UNTIL END-OF-STUDENT-MAIN
+    PERFORM 8000-FINALIZE-RUN THRU 8000-EXIT
+    STOP RUN.
+
+*>----------------------------------------------------------------*>
+*> 1000 - INITIALIZE THE RUN, OPEN FILES, LOAD RESTART CONTROL
+*>----------------------------------------------------------------*>
+1000-INITIALIZE-RUN.
+    ACCEPT RunDate FROM DATE YYYYMMDD
+    ACCEPT RunTime FROM TIME
+    MOVE RunTime TO RunID
+    PERFORM 1100-OPEN-INPUT-FILES THRU 1100-EXIT
+    PERFORM 1300-READ-RESTART-CONTROL THRU 1300-EXIT
+    PERFORM 1200-OPEN-OUTPUT-FILES THRU 1200-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-OPEN-INPUT-FILES.
     OPEN INPUT StudentMainFile
+    IF StudentMainFileStatus NOT = '00'
+        DISPLAY "FATAL: UNABLE TO OPEN StudentMainFile, STATUS = "
+            StudentMainFileStatus
+        STOP RUN
+    END-IF
+    OPEN INPUT FeesFile
+    IF FeesFileStatus NOT = '00'
+        DISPLAY "FATAL: UNABLE TO OPEN FeesFile, STATUS = "
+            FeesFileStatus
+        STOP RUN
+    END-IF
+    OPEN INPUT StudentPaymentFile
+    IF PaymentFileStatus NOT = '00'
+        DISPLAY "FATAL: UNABLE TO OPEN StudentPaymentFile, STATUS = "
+            PaymentFileStatus
+        STOP RUN
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 1200 - OPEN THE REPORT OUTPUT FILES. ON A RESTART RUN THESE ARE
+*> EXTENDED RATHER THAN REPLACED, SO THE PRIOR (ABORTED) RUN'S
+*> SHORTFALL/CREDIT/EXCEPTION/AUDIT/SUMMARY RECORDS SURVIVE. A
+*> "RESTART" RUN CAN STILL FIND ONE OF THESE FILES MISSING (FIRST-
+*> EVER RUN MIS-FLAGGED AS A RESTART, OR A FILE PURGED SINCE THE
+*> LAST RUN); EACH OPEN EXTEND IS STATUS-CHECKED AND FALLS BACK TO
+*> OPEN OUTPUT RATHER THAN LETTING THE JOB ABEND.
+*>----------------------------------------------------------------*>
+1200-OPEN-OUTPUT-FILES.
+    IF RESTART-ACTIVE
+        OPEN EXTEND StudentShortfallFile
+        IF ShortfallFileStatus NOT = '00'
+            OPEN OUTPUT StudentShortfallFile
+        END-IF
+        OPEN EXTEND CreditBalanceFile
+        IF CreditFileStatus NOT = '00'
+            OPEN OUTPUT CreditBalanceFile
+        END-IF
+        OPEN EXTEND ExceptionReportFile
+        IF ExceptionFileStatus NOT = '00'
+            OPEN OUTPUT ExceptionReportFile
+        END-IF
+        OPEN EXTEND AuditTrailFile
+        IF AuditFileStatus NOT = '00'
+            OPEN OUTPUT AuditTrailFile
+        END-IF
+        OPEN EXTEND DepartmentSummaryFile
+        IF SummaryFileStatus NOT = '00'
+            OPEN OUTPUT DepartmentSummaryFile
+        END-IF
+        OPEN EXTEND ReconciliationReportFile
+        IF ReconFileStatus NOT = '00'
+            OPEN OUTPUT ReconciliationReportFile
+        END-IF
+        OPEN EXTEND CheckpointFile
+    ELSE
+        OPEN OUTPUT StudentShortfallFile
+        OPEN OUTPUT CreditBalanceFile
+        OPEN OUTPUT ExceptionReportFile
+        OPEN OUTPUT AuditTrailFile
+        OPEN OUTPUT DepartmentSummaryFile
+        OPEN OUTPUT ReconciliationReportFile
+        OPEN OUTPUT CheckpointFile
+    END-IF.
+1200-EXIT.
+    EXIT.
+
+1300-READ-RESTART-CONTROL.
+    OPEN INPUT RestartControlFile
+    IF RestartFileStatus = '00'
+        READ RestartControlFile
+            AT END
+                CONTINUE
+            NOT AT END
+                IF RestartFlag = 'Y'
+                    MOVE 'Y' TO RESTART-ACTIVE-SW
+                    MOVE 'Y' TO RESTART-SKIP-SW
+                    MOVE LastStudentIDProcessed TO ResumeAfterID
+                END-IF
+        END-READ
+        CLOSE RestartControlFile
+    END-IF
+    IF RESTART-ACTIVE
+        PERFORM 1350-RELOAD-CHECKPOINT-TOTALS THRU 1350-EXIT
+    END-IF.
+1300-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 1350 - ON A RESTART RUN, READ FORWARD THROUGH CheckpointFile TO
+*> ITS LAST RECORD AND RELOAD TotalReceived, StudentsProcessedCount
+*> AND THE DEPARTMENT ROLL-UP TABLE FROM IT, SO THE RESUMED RUN'S
+*> FINAL TOTALS COVER THE WHOLE StudentMainFile, NOT JUST THE
+*> RESUMED TAIL OF IT.
+*>
+*> CkLastStudentID - NOT THE OPERATOR-SUPPLIED
+*> LastStudentIDProcessed FROM RestartControlFile - BECOMES
+*> ResumeAfterID HERE. THE RELOADED TOTALS AND THE SKIP-AHEAD POINT
+*> MUST COME FROM THE SAME CHECKPOINT RECORD OR THE TWO DRIFT APART
+*> (THE GAP BETWEEN A CHECKPOINT AND THE ABEND THAT FOLLOWS IT IS
+*> EITHER RE-SUMMED AS A DUPLICATE OR LOST ENTIRELY). IF THE
+*> OPERATOR'S VALUE DISAGREES WITH THE CHECKPOINT, THAT IS LOGGED
+*> BUT THE CHECKPOINT VALUE GOVERNS, SINCE ONLY IT IS BACKED BY
+*> RELOADED TOTALS.
+*>----------------------------------------------------------------*>
+1350-RELOAD-CHECKPOINT-TOTALS.
+    MOVE 'N' TO CHECKPOINT-EOF-SW
+    MOVE 'N' TO CHECKPOINT-FOUND-SW
+    OPEN INPUT CheckpointFile
+    IF CheckpointFileStatus = '00'
+        PERFORM 1360-READ-NEXT-CHECKPOINT THRU 1360-EXIT
+            UNTIL END-OF-CHECKPOINT-FILE
+        CLOSE CheckpointFile
+        IF CHECKPOINT-FOUND
+            IF CkLastStudentID NOT = ResumeAfterID
+                DISPLAY "WARNING: RestartControlFile "
+                    "LastStudentIDProcessed (" ResumeAfterID
+                    ") DISAGREES WITH LAST CHECKPOINT (" CkLastStudentID
+                    ") - RESUMING FROM THE CHECKPOINT"
+            END-IF
+            MOVE CkLastStudentID TO ResumeAfterID
+            MOVE CkTotalReceived TO TotalReceived
+            MOVE CkRecordCount TO StudentsProcessedCount
+            MOVE CkOverflowStudentCount TO OverflowDeptStudentCount
+            MOVE CkOverflowTotalReceived TO OverflowDeptTotalReceived
+            MOVE CkOverflowTotalShort TO OverflowDeptTotalShort
+            MOVE CkDeptTableCount TO DeptTableCount
+            PERFORM 1370-RELOAD-ONE-DEPT THRU 1370-EXIT
+                VARYING DeptIdx FROM 1 BY 1
+                UNTIL DeptIdx > DeptTableCount
+        ELSE
+            DISPLAY "WARNING: RESTART REQUESTED BUT NO CHECKPOINT "
+                "RECORD WAS FOUND - RESUMING FROM "
+                "LastStudentIDProcessed WITH ZERO RELOADED TOTALS"
+        END-IF
+    END-IF.
+1350-EXIT.
+    EXIT.
+
+1360-READ-NEXT-CHECKPOINT.
+    READ CheckpointFile
+        AT END
+            MOVE 'Y' TO CHECKPOINT-EOF-SW
+        NOT AT END
+            MOVE 'Y' TO CHECKPOINT-FOUND-SW
+    END-READ.
+1360-EXIT.
+    EXIT.
+
+1370-RELOAD-ONE-DEPT.
+    MOVE CkDeptCode (DeptIdx) TO DT-DeptCode (DeptIdx)
+    MOVE CkDeptStudentCount (DeptIdx) TO DT-StudentCount (DeptIdx)
+    MOVE CkDeptTotalReceived (DeptIdx) TO DT-TotalReceived (DeptIdx)
+    MOVE CkDeptTotalShort (DeptIdx) TO DT-TotalShort (DeptIdx).
+1370-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2000 - READ AND PROCESS ONE STUDENT MASTER RECORD
+*>----------------------------------------------------------------*>
+2000-PROCESS-ONE-STUDENT.
+    PERFORM 2100-READ-STUDENT-MAIN THRU 2100-EXIT
+    IF NOT END-OF-STUDENT-MAIN
+        PERFORM 2200-APPLY-RESTART-SKIP THRU 2200-EXIT
+        IF NOT SKIP-THIS-RECORD
+            PERFORM 2300-LOOKUP-PAYMENT-AMOUNT THRU 2300-EXIT
+            PERFORM 2400-LOOKUP-FEES-AMOUNT THRU 2400-EXIT
+            PERFORM 2500-FIND-DEPT-ENTRY THRU 2500-EXIT
+            PERFORM 2600-EVALUATE-RESULT THRU 2600-EXIT
+            PERFORM 2700-CHECK-EXCEPTIONS THRU 2700-EXIT
+            PERFORM 2800-WRITE-AUDIT-RECORD THRU 2800-EXIT
+            PERFORM 2900-CHECKPOINT-IF-DUE THRU 2900-EXIT
+        END-IF
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+2100-READ-STUDENT-MAIN.
     READ StudentMainFile
-       PERFORM UNTIL EOF1 = 'Y'
-           READ StudentMainFile
-               AT END MOVE 'Y' TO EOF1
-               NOT AT END 
-                           MOVE StudentID OF StudentMainRecord TO CR-StudentID-Output
-                           MOVE PaymentType OF StudentMainRecord TO CR-PaymentType-Output
-                           MOVE StudentName OF StudentMainRecord TO CR-StudentName-Output
-                           MOVE 'N' TO EOF2
-                           OPEN INPUT FeesFile
-                           PERFORM UNTIL EOF2 = 'Y'
-                               READ FeesFile
-                                   AT END MOVE 'Y' TO EOF2
-                                   NOT AT END 
-      *>                             display "FeesFile PaymentType: " PaymentType OF FeesRecord
-      *>                                display "CR-PaymentType-Output: " CR-PaymentType-Output
-                                   IF PaymentType OF FeesRecord = CR-PaymentType-Output
-      *>                             display "FeesFile Amount: " Amount OF FeesRecord
-      *>                             display "CR-PaymentType-Output: " PaymentType OF FeesRecord
-                                               MOVE Amount OF FeesRecord TO CR-FeesAmount-Output
-                                               MOVE 'Y' TO EOF2
-                                   END-IF
-                                   END-READ
-                           END-PERFORM
-                           Close FeesFile
-                            OPEN INPUT StudentPaymentFile
-                           MOVE 'N' TO EOF3
-                           MOVE 'N' TO flag
-                          PERFORM UNTIL EOF3 = 'Y'
-                              READ StudentPaymentFile
-                                  AT END MOVE 'Y' TO EOF3
-                                  NOT AT END 
-      *>                            display "StudentPaymentFile StudentID-Payment: " StudentID-Payment OF StudentPaymentRecord
-      *>                              display "Amount-Payment: " Amount-Payment OF StudentPaymentRecord
-                                  IF StudentID-Payment OF StudentPaymentRecord = CR-StudentID-Output
-                                              MOVE Amount-Payment OF StudentPaymentRecord TO CR-PaymentAmount-Output
-                                              
-      *>                                        display "@@@@CR-PaymentAmount-Output: " CR-PaymentAmount-Output
-      *>                            display "StudentID-Payment: " StudentID-Payment OF StudentPaymentRecord
-
-                                                MOVE 'Y' TO EOF3
-                                                MOVE 'Y' TO flag
-                                  END-IF
-                              END-READ
-                          END-PERFORM
-                          IF flag = 'N'
-                              MOVE 0 TO CR-PaymentAmount-Output
-                            END-IF
-                            Close StudentPaymentFile
-                           add CR-PaymentAmount-Output to TotalReceived
-                           Move 0 to CR-Short
-                           IF CR-FeesAmount-Output > CR-PaymentAmount-Output
-     *>                         DISPLAY "Student " CR-StudentName-Output " did not pay the required fees."
-                               COMPUTE CR-Short = CR-PaymentAmount-Output - CR-FeesAmount-Output
-      *>                        display  "Amount short: " CR-Short
-                                display CR-StudentName-Output CR-short
-                           END-IF
-      *>                      display CR-StudentID-Output "@" CR-StudentName-Output "@" CR-PaymentType-Output "@" CR-FeesAmount-Output "@" CR-PaymentAmount-Output "@" CR-Short
-      *>                     DISplay "\n"
-
-           END-READ
-       END-PERFORM
-      
+        AT END
+            MOVE 'Y' TO EOF1
+        NOT AT END
+            MOVE 'N' TO FEES-FOUND-SW
+            MOVE 'N' TO PAYMENT-FOUND-SW
+            MOVE ZERO TO CR-FeesAmount-Output
+            MOVE StudentID OF StudentMainRecord TO CR-StudentID-Output
+            MOVE PaymentType OF StudentMainRecord TO CR-PaymentType-Output
+            MOVE Studentname OF StudentMainRecord TO CR-StudentName-Output
+            MOVE DeptCode OF StudentMainRecord TO CR-DeptCode-Output
+            IF CR-StudentID-Output < PriorStudentID
+                DISPLAY "WARNING: StudentMainFile OUT OF ASCENDING "
+                    "StudentID ORDER AT " CR-StudentID-Output
+                    " - RESTART SKIP-AHEAD MAY BE UNRELIABLE"
+            END-IF
+            MOVE CR-StudentID-Output TO PriorStudentID
+    END-READ.
+2100-EXIT.
+    EXIT.
+
+2200-APPLY-RESTART-SKIP.
+    MOVE 'N' TO SKIP-THIS-RECORD-SW
+    IF STILL-SKIPPING
+        IF CR-StudentID-Output <= ResumeAfterID
+            MOVE 'Y' TO SKIP-THIS-RECORD-SW
+        ELSE
+            MOVE 'N' TO RESTART-SKIP-SW
+        END-IF
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2300 - SUM ALL StudentPaymentFile INSTALLMENTS FOR THIS STUDENT
+*>----------------------------------------------------------------*>
+2300-LOOKUP-PAYMENT-AMOUNT.
+    MOVE ZERO TO CR-PaymentAmount-Output
+    MOVE 99999999 TO CR-PaymentDate-Output
+    MOVE CR-StudentID-Output TO StudentID-Payment OF StudentPaymentRecord
+    START StudentPaymentFile KEY IS = StudentID-Payment
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            PERFORM 2310-SUM-INSTALLMENTS THRU 2310-EXIT
+    END-START
+    IF NOT PAYMENT-FOUND
+        MOVE ZERO TO CR-PaymentDate-Output
+    END-IF.
+2300-EXIT.
+    EXIT.
+
+2310-SUM-INSTALLMENTS.
+    MOVE 'N' TO MORE-INSTALLMENTS-SW
+    PERFORM 2320-READ-NEXT-INSTALLMENT THRU 2320-EXIT
+        UNTIL NO-MORE-INSTALLMENTS.
+2310-EXIT.
+    EXIT.
+
+2320-READ-NEXT-INSTALLMENT.
+    READ StudentPaymentFile NEXT RECORD
+        AT END
+            MOVE 'Y' TO MORE-INSTALLMENTS-SW
+        NOT AT END
+            IF StudentID-Payment OF StudentPaymentRecord NOT =
+                    CR-StudentID-Output
+                MOVE 'Y' TO MORE-INSTALLMENTS-SW
+            ELSE
+                ADD Amount-Payment OF StudentPaymentRecord
+                    TO CR-PaymentAmount-Output
+                MOVE 'Y' TO PAYMENT-FOUND-SW
+                IF PaymentDate OF StudentPaymentRecord <
+                        CR-PaymentDate-Output
+                    MOVE PaymentDate OF StudentPaymentRecord
+                        TO CR-PaymentDate-Output
+                END-IF
+            END-IF
+    END-READ.
+2320-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2400 - FIND THE FEE TIER IN EFFECT ON THE PAYMENT DATE AND ADD
+*> THE LATE-FEE SURCHARGE IF THE PAYMENT POSTED AFTER THE DUE DATE
+*>----------------------------------------------------------------*>
+2400-LOOKUP-FEES-AMOUNT.
+    MOVE CR-PaymentType-Output TO PaymentType OF FeesKey
+    MOVE ZERO TO EffectiveDateStart OF FeesKey
+    START FeesFile KEY IS NOT LESS THAN FeesKey
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            PERFORM 2410-SCAN-FEES-TIERS THRU 2410-EXIT
+    END-START.
+2400-EXIT.
+    EXIT.
+
+2410-SCAN-FEES-TIERS.
+    MOVE 'N' TO SCAN-FEES-DONE-SW
+    PERFORM 2420-READ-NEXT-FEES-TIER THRU 2420-EXIT
+        UNTIL SCAN-FEES-DONE.
+2410-EXIT.
+    EXIT.
+
+2420-READ-NEXT-FEES-TIER.
+    READ FeesFile NEXT RECORD
+        AT END
+            MOVE 'Y' TO SCAN-FEES-DONE-SW
+        NOT AT END
+            IF PaymentType OF FeesKey NOT = CR-PaymentType-Output
+                MOVE 'Y' TO SCAN-FEES-DONE-SW
+            ELSE
+                IF CR-PaymentDate-Output >= EffectiveDateStart OF FeesKey
+                   AND (EffectiveDateEnd OF FeesRecord = ZERO
+                        OR CR-PaymentDate-Output <=
+                           EffectiveDateEnd OF FeesRecord)
+                    MOVE Amount OF FeesRecord TO CR-FeesAmount-Output
+                    IF DueDate OF FeesRecord NOT = ZERO
+                       AND CR-PaymentDate-Output > DueDate OF FeesRecord
+                        ADD LateFeeSurcharge OF FeesRecord
+                            TO CR-FeesAmount-Output
+                    END-IF
+                    MOVE 'Y' TO FEES-FOUND-SW
+                    MOVE 'Y' TO SCAN-FEES-DONE-SW
+                END-IF
+            END-IF
+    END-READ.
+2420-EXIT.
+    EXIT.
 
+*>----------------------------------------------------------------*>
+*> 2500 - LOCATE (OR ADD) THIS STUDENT'S DEPARTMENT IN THE ROLL-UP
+*> TABLE. DeptIdx IS LEFT POINTING AT THE STUDENT'S DEPARTMENT SLOT.
+*>----------------------------------------------------------------*>
+2500-FIND-DEPT-ENTRY.
+    MOVE 'N' TO DEPT-OVERFLOW-SW
+    SET DeptIdx TO 1
+    SEARCH DeptEntry
+        AT END
+            PERFORM 2510-ADD-DEPT-ENTRY THRU 2510-EXIT
+        WHEN DT-DeptCode (DeptIdx) = CR-DeptCode-Output
+            CONTINUE
+    END-SEARCH.
+2500-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2510 - ADD A NEW DEPARTMENT SLOT. THE TABLE IS BOUNDED AT
+*> MaxDeptEntries; A DEPARTMENT THAT WOULD EXCEED THE BOUND IS NOT
+*> GIVEN A SLOT, AND DEPT-OVERFLOW-SW IS SET SO 2630-UPDATE-DEPT-
+*> TOTALS ROUTES ITS FIGURES INTO THE OTHR OVERFLOW ACCUMULATORS.
+*>----------------------------------------------------------------*>
+2510-ADD-DEPT-ENTRY.
+    IF DeptTableCount >= MaxDeptEntries
+        MOVE 'Y' TO DEPT-OVERFLOW-SW
+    ELSE
+        ADD 1 TO DeptTableCount
+        SET DeptIdx TO DeptTableCount
+        MOVE CR-DeptCode-Output TO DT-DeptCode (DeptIdx)
+        MOVE ZERO TO DT-StudentCount (DeptIdx)
+        MOVE ZERO TO DT-TotalReceived (DeptIdx)
+        MOVE ZERO TO DT-TotalShort (DeptIdx)
+    END-IF.
+2510-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2600 - COMPARE FEES REQUIRED TO PAYMENTS RECEIVED AND ROUTE THE
+*> STUDENT TO THE SHORTFALL FILE, THE CREDIT BALANCE FILE, OR
+*> NEITHER IF THEY ARE PAID IN FULL.
+*>----------------------------------------------------------------*>
+2600-EVALUATE-RESULT.
+    MOVE ZERO TO CR-Short
+    MOVE ZERO TO CR-Credit
+    ADD CR-PaymentAmount-Output TO TotalReceived
+    EVALUATE TRUE
+        WHEN CR-FeesAmount-Output > CR-PaymentAmount-Output
+            COMPUTE CR-Short =
+                CR-FeesAmount-Output - CR-PaymentAmount-Output
+            MOVE 'S' TO CR-StatusFlag-Output
+            PERFORM 2610-WRITE-SHORTFALL-RECORD THRU 2610-EXIT
+        WHEN CR-PaymentAmount-Output > CR-FeesAmount-Output
+            COMPUTE CR-Credit =
+                CR-PaymentAmount-Output - CR-FeesAmount-Output
+            MOVE 'C' TO CR-StatusFlag-Output
+            PERFORM 2620-WRITE-CREDIT-RECORD THRU 2620-EXIT
+        WHEN OTHER
+            MOVE 'B' TO CR-StatusFlag-Output
+    END-EVALUATE
+    PERFORM 2630-UPDATE-DEPT-TOTALS THRU 2630-EXIT.
+2600-EXIT.
+    EXIT.
+
+2610-WRITE-SHORTFALL-RECORD.
+    MOVE RunID TO SF-RunID
+    MOVE CR-StudentID-Output TO SF-StudentID
+    MOVE CR-StudentName-Output TO SF-StudentName
+    MOVE CR-DeptCode-Output TO SF-DeptCode
+    MOVE CR-PaymentType-Output TO SF-PaymentType
+    MOVE CR-FeesAmount-Output TO SF-FeesAmount
+    MOVE CR-PaymentAmount-Output TO SF-PaymentAmount
+    MOVE CR-Short TO SF-ShortfallAmount
+    WRITE ShortfallRecord.
+2610-EXIT.
+    EXIT.
+
+2620-WRITE-CREDIT-RECORD.
+    MOVE RunID TO CB-RunID
+    MOVE CR-StudentID-Output TO CB-StudentID
+    MOVE CR-StudentName-Output TO CB-StudentName
+    MOVE CR-DeptCode-Output TO CB-DeptCode
+    MOVE CR-PaymentType-Output TO CB-PaymentType
+    MOVE CR-FeesAmount-Output TO CB-FeesAmount
+    MOVE CR-PaymentAmount-Output TO CB-PaymentAmount
+    MOVE CR-Credit TO CB-CreditAmount
+    WRITE CreditRecord.
+2620-EXIT.
+    EXIT.
+
+2630-UPDATE-DEPT-TOTALS.
+    IF DEPT-TABLE-OVERFLOW
+        ADD 1 TO OverflowDeptStudentCount
+        ADD CR-PaymentAmount-Output TO OverflowDeptTotalReceived
+        ADD CR-Short TO OverflowDeptTotalShort
+    ELSE
+        ADD 1 TO DT-StudentCount (DeptIdx)
+        ADD CR-PaymentAmount-Output TO DT-TotalReceived (DeptIdx)
+        ADD CR-Short TO DT-TotalShort (DeptIdx)
+    END-IF.
+2630-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2700 - REPORT PAYMENTTYPE CODES THAT DIDN'T MATCH FeesFile AND
+*> STUDENTS WITH NO StudentPaymentFile RECORD ON FILE AT ALL.
+*>----------------------------------------------------------------*>
+2700-CHECK-EXCEPTIONS.
+    IF NOT FEES-FOUND
+        MOVE 'PAYMENT TYPE NOT FOUND' TO EX-ExceptionType
+        PERFORM 2710-WRITE-EXCEPTION-RECORD THRU 2710-EXIT
+    END-IF
+    IF NOT PAYMENT-FOUND
+        MOVE 'NO PAYMENT RECORD FOUND' TO EX-ExceptionType
+        PERFORM 2710-WRITE-EXCEPTION-RECORD THRU 2710-EXIT
+    END-IF.
+2700-EXIT.
+    EXIT.
+
+2710-WRITE-EXCEPTION-RECORD.
+    MOVE RunID TO EX-RunID
+    MOVE CR-StudentID-Output TO EX-StudentID
+    MOVE CR-StudentName-Output TO EX-StudentName
+    WRITE ExceptionRecord.
+2710-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2800 - RECORD THIS STUDENT ON THE AUDIT TRAIL
+*>----------------------------------------------------------------*>
+2800-WRITE-AUDIT-RECORD.
+    MOVE RunID TO AU-RunID
+    MOVE RunDate TO AU-RunDate
+    MOVE RunTime TO AU-RunTime
+    MOVE CR-StudentID-Output TO AU-StudentID
+    MOVE CR-DeptCode-Output TO AU-DeptCode
+    MOVE CR-FeesAmount-Output TO AU-FeesAmount
+    MOVE CR-PaymentAmount-Output TO AU-PaymentAmount
+    MOVE CR-StatusFlag-Output TO AU-StatusFlag
+    WRITE AuditRecord.
+2800-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2900 - EVERY CheckpointInterval STUDENTS, DROP A CHECKPOINT
+*> RECORD SO A RERUN AFTER AN ABEND CAN RESUME INSTEAD OF STARTING
+*> FROM THE FIRST StudentMainFile RECORD AGAIN.
+*>----------------------------------------------------------------*>
+2900-CHECKPOINT-IF-DUE.
+    ADD 1 TO StudentsProcessedCount
+    DIVIDE StudentsProcessedCount BY CheckpointInterval
+        GIVING DivideQuotient REMAINDER DivideRemainder
+    IF DivideRemainder = ZERO
+        PERFORM 2910-WRITE-CHECKPOINT-RECORD THRU 2910-EXIT
+    END-IF.
+2900-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 2910 - THE CHECKPOINT RECORD CARRIES NOT JUST THE LAST STUDENT
+*> PROCESSED BUT THE FULL RUNNING TOTALS (TotalReceived AND THE
+*> DEPARTMENT ROLL-UP TABLE) SO A RESTARTED RUN CAN RELOAD THEM IN
+*> 1350-RELOAD-CHECKPOINT-TOTALS AND END WITH CORRECT GRAND TOTALS.
+*>----------------------------------------------------------------*>
+2910-WRITE-CHECKPOINT-RECORD.
+    MOVE RunID TO CkRunID
+    MOVE RunDate TO CkRunDate
+    MOVE RunTime TO CkRunTime
+    MOVE CR-StudentID-Output TO CkLastStudentID
+    MOVE StudentsProcessedCount TO CkRecordCount
+    MOVE TotalReceived TO CkTotalReceived
+    MOVE OverflowDeptStudentCount TO CkOverflowStudentCount
+    MOVE OverflowDeptTotalReceived TO CkOverflowTotalReceived
+    MOVE OverflowDeptTotalShort TO CkOverflowTotalShort
+    MOVE DeptTableCount TO CkDeptTableCount
+    PERFORM 2920-SAVE-ONE-DEPT-TO-CHECKPOINT THRU 2920-EXIT
+        VARYING DeptIdx FROM 1 BY 1 UNTIL DeptIdx > DeptTableCount
+    WRITE CheckpointRecord.
+2910-EXIT.
+    EXIT.
+
+2920-SAVE-ONE-DEPT-TO-CHECKPOINT.
+    MOVE DT-DeptCode (DeptIdx) TO CkDeptCode (DeptIdx)
+    MOVE DT-StudentCount (DeptIdx) TO CkDeptStudentCount (DeptIdx)
+    MOVE DT-TotalReceived (DeptIdx) TO CkDeptTotalReceived (DeptIdx)
+    MOVE DT-TotalShort (DeptIdx) TO CkDeptTotalShort (DeptIdx).
+2920-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 8000 - END OF RUN: DEPARTMENT SUMMARY, BANK RECONCILIATION,
+*> FINAL TOTALS, CLOSE FILES.
+*>----------------------------------------------------------------*>
+8000-FINALIZE-RUN.
+    PERFORM 8100-WRITE-DEPARTMENT-SUMMARY THRU 8100-EXIT
+    PERFORM 8200-RECONCILE-CONTROL-TOTAL THRU 8200-EXIT
     DISPLAY "Total amount received from students: " TotalReceived
+    PERFORM 8900-CLOSE-ALL-FILES THRU 8900-EXIT.
+8000-EXIT.
+    EXIT.
 
-    CLOSE StudentMainFile
+8100-WRITE-DEPARTMENT-SUMMARY.
+    PERFORM 8110-WRITE-ONE-DEPT-SUMMARY THRU 8110-EXIT
+        VARYING DeptIdx FROM 1 BY 1 UNTIL DeptIdx > DeptTableCount
+    IF OverflowDeptStudentCount > ZERO
+        PERFORM 8120-WRITE-OVERFLOW-DEPT-SUMMARY THRU 8120-EXIT
+    END-IF.
+8100-EXIT.
+    EXIT.
 
-    STOP RUN.
+8110-WRITE-ONE-DEPT-SUMMARY.
+    MOVE RunID TO DS-RunID
+    MOVE DT-DeptCode (DeptIdx) TO DS-DeptCode
+    MOVE DT-StudentCount (DeptIdx) TO DS-StudentCount
+    MOVE DT-TotalReceived (DeptIdx) TO DS-TotalReceived
+    MOVE DT-TotalShort (DeptIdx) TO DS-TotalShort
+    WRITE DeptSummaryRecord.
+8110-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 8120 - DEPARTMENTS THAT OVERFLOWED THE DeptTable BOUND ARE ROLLED
+*> UP INTO A SINGLE SYNTHETIC "OTHR" SUMMARY ROW RATHER THAN LOST.
+*>----------------------------------------------------------------*>
+8120-WRITE-OVERFLOW-DEPT-SUMMARY.
+    MOVE RunID TO DS-RunID
+    MOVE OverflowDeptCode TO DS-DeptCode
+    MOVE OverflowDeptStudentCount TO DS-StudentCount
+    MOVE OverflowDeptTotalReceived TO DS-TotalReceived
+    MOVE OverflowDeptTotalShort TO DS-TotalShort
+    WRITE DeptSummaryRecord.
+8120-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------*>
+*> 8200 - RECONCILE AGAINST THE BANK DEPOSIT CONTROL TOTAL. THE
+*> CONTROL FILE IS OPTIONAL: IF IT IS NOT PRESENT THIS RUN CANNOT
+*> BE RECONCILED, SO THE REPORT SAYS SO INSTEAD OF ABENDING.
+*>----------------------------------------------------------------*>
+*>----------------------------------------------------------------*>
+*> 8200 - RC-Difference IS CARRIED AS AN UNSIGNED MAGNITUDE WITH A
+*> SEPARATE RC-DifferenceSign COLUMN (THE SAME SPLIT RC-BalanceFlag
+*> ALREADY USES) RATHER THAN A SIGNED PIC S9(9) DISPLAY FIELD - A
+*> SIGNED DISPLAY FIELD WRITES A NON-NUMERIC OVERPUNCHED SIGN INTO
+*> THE LAST DIGIT POSITION, WHICH libcob REJECTS ON WRITE TO A LINE
+*> SEQUENTIAL FILE (STATUS 71) FOR ANY NON-ZERO VALUE, SO THE ONE
+*> CASE THIS REPORT EXISTS TO CATCH - A REAL OUT-OF-BALANCE - NEVER
+*> ACTUALLY REACHES THE FILE.
+*>----------------------------------------------------------------*>
+8200-RECONCILE-CONTROL-TOTAL.
+    OPEN INPUT BankDepositControlFile
+    MOVE RunID TO RC-RunID
+    MOVE TotalReceived TO RC-TotalReceived
+    IF BankFileStatus = '00'
+        MOVE 'N' TO BANK-EOF-SW
+        PERFORM 8210-READ-NEXT-BANK-DEPOSIT THRU 8210-EXIT
+            UNTIL END-OF-BANK-CONTROL
+        CLOSE BankDepositControlFile
+        MOVE ControlTotalAccum TO RC-ControlTotal
+        COMPUTE ReconDifferenceRaw = TotalReceived - ControlTotalAccum
+        IF ReconDifferenceRaw < ZERO
+            MOVE '-' TO RC-DifferenceSign
+            COMPUTE RC-Difference = ZERO - ReconDifferenceRaw
+        ELSE
+            MOVE '+' TO RC-DifferenceSign
+            MOVE ReconDifferenceRaw TO RC-Difference
+        END-IF
+        IF ReconDifferenceRaw = ZERO
+            MOVE 'B' TO RC-BalanceFlag
+        ELSE
+            MOVE 'O' TO RC-BalanceFlag
+        END-IF
+    ELSE
+        MOVE ZERO TO RC-ControlTotal
+        MOVE '+' TO RC-DifferenceSign
+        MOVE ZERO TO RC-Difference
+        MOVE 'N' TO RC-BalanceFlag
+    END-IF
+    WRITE ReconRecord
+    IF ReconFileStatus NOT = '00'
+        DISPLAY "WARNING: UNABLE TO WRITE ReconciliationReportFile "
+            "RECORD, STATUS = " ReconFileStatus
+    END-IF.
+8200-EXIT.
+    EXIT.
+
+8210-READ-NEXT-BANK-DEPOSIT.
+    READ BankDepositControlFile
+        AT END
+            MOVE 'Y' TO BANK-EOF-SW
+        NOT AT END
+            ADD DepositAmount TO ControlTotalAccum
+    END-READ.
+8210-EXIT.
+    EXIT.
+
+8900-CLOSE-ALL-FILES.
+    CLOSE StudentMainFile
+    CLOSE FeesFile
+    CLOSE StudentPaymentFile
+    CLOSE StudentShortfallFile
+    CLOSE CreditBalanceFile
+    CLOSE ExceptionReportFile
+    CLOSE AuditTrailFile
+    CLOSE DepartmentSummaryFile
+    CLOSE ReconciliationReportFile
+    CLOSE CheckpointFile.
+8900-EXIT.
+    EXIT.
